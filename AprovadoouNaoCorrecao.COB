@@ -0,0 +1,234 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Looks up a single student on the indexed
+      *          STUDENT-MASTER file by Id, lets the operator correct
+      *          one bimester grade, and recomputes just that
+      *          student's Media - no full batch rerun needed.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AprovadoouNaoCorrecao.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID.
+           SELECT WEIGHT-MASTER ASSIGN TO "PESOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PESOS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+       COPY STUMAST.
+
+       FD  WEIGHT-MASTER.
+       COPY WGHTTBL.
+
+       FD  AUDIT-LOG.
+       COPY AUDLOG.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WGHTWRK.
+
+       77   WRK-ID-BUSCA PIC X(6) VALUE SPACES.
+       77   WRK-BIMESTRE PIC 9(1) VALUE ZERO.
+       77   WRK-NOTA-NOVA PIC 9(2)V99 VALUE ZERO.
+       77   WRK-STATUS PIC X(2) VALUE SPACES.
+       77   Media PIC 9(2)V99 VALUE ZERO.
+       77   WRK-MEDIA-FINAL PIC 9(2)V99 VALUE ZERO.
+       77   WRK-RESULTADO PIC X(10) VALUE SPACES.
+       77   WRK-FS-AUDITORIA PIC X(2) VALUE SPACES.
+       77   WRK-FS-PESOS PIC X(2) VALUE SPACES.
+       77   WRK-BIMESTRE-VALIDO PIC X(1) VALUE "N".
+       77   WRK-NOTA-ENTRADA PIC X(4) VALUE SPACES.
+       77   WRK-VALIDO PIC X(1) VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       000-PRINCIPAL.
+            DISPLAY "CORRECAO - DE - NOTAS".
+            DISPLAY " ".
+
+            PERFORM 900-CARREGA-PESOS.
+
+            OPEN I-O STUDENT-MASTER.
+
+            DISPLAY "Digite a matricula do aluno a corrigir : ".
+            ACCEPT WRK-ID-BUSCA.
+            MOVE WRK-ID-BUSCA TO STU-ID.
+
+            READ STUDENT-MASTER
+                INVALID KEY
+                    DISPLAY "Aluno nao encontrado !"
+                    MOVE "10" TO WRK-STATUS
+            END-READ.
+
+            IF WRK-STATUS NOT = "10"
+                DISPLAY "Aluno : " STU-ID " - " STU-NOME
+                DISPLAY "1-N1  2-N2  3-N3  4-N4"
+                DISPLAY "Digite o bimestre a corrigir : "
+                ACCEPT WRK-BIMESTRE
+                DISPLAY "Digite a nova nota : "
+                PERFORM 800-LE-NOTA-NOVA
+
+                MOVE "N" TO WRK-BIMESTRE-VALIDO
+                EVALUATE WRK-BIMESTRE
+                    WHEN 1
+                        MOVE WRK-NOTA-NOVA TO STU-N1
+                        MOVE "S" TO WRK-BIMESTRE-VALIDO
+                    WHEN 2
+                        MOVE WRK-NOTA-NOVA TO STU-N2
+                        MOVE "S" TO WRK-BIMESTRE-VALIDO
+                    WHEN 3
+                        MOVE WRK-NOTA-NOVA TO STU-N3
+                        MOVE "S" TO WRK-BIMESTRE-VALIDO
+                    WHEN 4
+                        MOVE WRK-NOTA-NOVA TO STU-N4
+                        MOVE "S" TO WRK-BIMESTRE-VALIDO
+                    WHEN OTHER
+                        DISPLAY "Bimestre invalido !"
+                END-EVALUATE
+
+                IF WRK-BIMESTRE-VALIDO = "S"
+                    PERFORM 910-BUSCA-PESO
+
+                    COMPUTE Media ROUNDED =
+                        (STU-N1 * WRK-P1-USAR + STU-N2 * WRK-P2-USAR +
+                         STU-N3 * WRK-P3-USAR + STU-N4 * WRK-P4-USAR)
+                        / 100
+
+                    REWRITE STUDENT-RECORD
+                        INVALID KEY
+                            DISPLAY "Erro ao regravar o aluno !"
+                    END-REWRITE
+
+                    DISPLAY "Nova media do aluno : " Media
+
+                    PERFORM 920-DETERMINA-RESULTADO
+
+                    PERFORM 930-GRAVA-AUDITORIA
+                END-IF
+            END-IF.
+
+            CLOSE STUDENT-MASTER.
+
+            STOP RUN.
+
+       800-LE-NOTA-NOVA.
+            MOVE "N" TO WRK-VALIDO.
+            PERFORM UNTIL WRK-VALIDO = "S"
+                ACCEPT WRK-NOTA-ENTRADA
+                IF WRK-NOTA-ENTRADA IS NUMERIC
+                    MOVE WRK-NOTA-ENTRADA TO WRK-NOTA-NOVA
+                    IF WRK-NOTA-NOVA <= 10.00
+                        MOVE "S" TO WRK-VALIDO
+                    ELSE
+                        DISPLAY
+                         "Nota invalida - deve estar entre 0 e 10 : "
+                    END-IF
+                ELSE
+                    DISPLAY "Valor nao numerico - digite novamente : "
+                END-IF
+            END-PERFORM.
+
+       900-CARREGA-PESOS.
+            OPEN INPUT WEIGHT-MASTER.
+
+            IF WRK-FS-PESOS NOT = "35"
+                PERFORM UNTIL WRK-PESO-QTD NOT < 50
+                    READ WEIGHT-MASTER
+                        AT END
+                            EXIT PERFORM
+                        NOT AT END
+                            ADD 1 TO WRK-PESO-QTD
+                            MOVE WGT-TURMA
+                                TO WRK-PESO-TURMA(WRK-PESO-QTD)
+                            MOVE WGT-DISCIPLINA
+                                TO WRK-PESO-DISCIPLINA(WRK-PESO-QTD)
+                            MOVE WGT-P1 TO WRK-PESO-P1(WRK-PESO-QTD)
+                            MOVE WGT-P2 TO WRK-PESO-P2(WRK-PESO-QTD)
+                            MOVE WGT-P3 TO WRK-PESO-P3(WRK-PESO-QTD)
+                            MOVE WGT-P4 TO WRK-PESO-P4(WRK-PESO-QTD)
+                    END-READ
+                END-PERFORM
+                CLOSE WEIGHT-MASTER
+            END-IF.
+
+       910-BUSCA-PESO.
+            MOVE 20 TO WRK-P1-USAR WRK-P2-USAR WRK-P3-USAR.
+            MOVE 40 TO WRK-P4-USAR.
+
+            IF WRK-PESO-QTD > 0
+                SET WRK-PESO-IDX TO 1
+                SEARCH WRK-PESO-TAB
+                    AT END
+                        CONTINUE
+                    WHEN WRK-PESO-TURMA(WRK-PESO-IDX) = STU-TURMA
+                     AND WRK-PESO-DISCIPLINA(WRK-PESO-IDX)
+                         = STU-DISCIPLINA
+                        MOVE WRK-PESO-P1(WRK-PESO-IDX) TO WRK-P1-USAR
+                        MOVE WRK-PESO-P2(WRK-PESO-IDX) TO WRK-P2-USAR
+                        MOVE WRK-PESO-P3(WRK-PESO-IDX) TO WRK-P3-USAR
+                        MOVE WRK-PESO-P4(WRK-PESO-IDX) TO WRK-P4-USAR
+                END-SEARCH
+            END-IF.
+
+       920-DETERMINA-RESULTADO.
+            MOVE Media TO WRK-MEDIA-FINAL.
+
+            IF Media >= 7
+                DISPLAY "Aluno aprovado."
+                MOVE "APROVADO" TO WRK-RESULTADO
+            ELSE IF Media >= 5
+                IF STU-REC-STATUS = "S"
+                    COMPUTE WRK-MEDIA-FINAL ROUNDED =
+                        (Media + STU-REC-NOTA) / 2
+                    DISPLAY "Media final apos recuperacao : "
+                        WRK-MEDIA-FINAL
+                    IF WRK-MEDIA-FINAL >= 5
+                        DISPLAY "Aluno aprovado."
+                        MOVE "APROVADO" TO WRK-RESULTADO
+                    ELSE
+                        DISPLAY "Aluno reprovado."
+                        MOVE "REPROVADO" TO WRK-RESULTADO
+                    END-IF
+                ELSE
+                    DISPLAY "Aluno ficou de recuperacao."
+                    DISPLAY "Nota de recuperacao ainda nao lancada."
+                    MOVE "PENDENTE" TO WRK-RESULTADO
+                END-IF
+            ELSE
+                DISPLAY "Aluno reprovado."
+                MOVE "REPROVADO" TO WRK-RESULTADO
+            END-IF
+            END-IF.
+
+       930-GRAVA-AUDITORIA.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATA.
+            MOVE STU-ID TO AUD-ALUNO-ID.
+            MOVE STU-NOME TO AUD-ALUNO-NOME.
+            MOVE STU-N1 TO AUD-N1.
+            MOVE STU-N2 TO AUD-N2.
+            MOVE STU-N3 TO AUD-N3.
+            MOVE STU-N4 TO AUD-N4.
+            MOVE Media TO AUD-MEDIA.
+            MOVE STU-REC-NOTA TO AUD-REC-NOTA.
+            MOVE WRK-MEDIA-FINAL TO AUD-MEDIA-FINAL.
+            MOVE WRK-RESULTADO TO AUD-RESULTADO.
+
+            OPEN EXTEND AUDIT-LOG.
+            IF WRK-FS-AUDITORIA = "35"
+                OPEN OUTPUT AUDIT-LOG
+            END-IF.
+            WRITE AUDIT-RECORD.
+            CLOSE AUDIT-LOG.
+
+       END PROGRAM AprovadoouNaoCorrecao.
