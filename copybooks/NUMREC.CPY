@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: NUMREC
+      * Purpose:  NUMEROS.DAT record layout read by ParouImparBatch.
+      ******************************************************************
+       01  NUMERO-RECORD.
+           05  NUM-VALOR               PIC S9(6)
+               SIGN IS LEADING SEPARATE CHARACTER.
