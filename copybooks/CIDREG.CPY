@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: CIDREG
+      * Purpose:  CIDADAO-REGISTRO record layout - one standing record
+      *           per eligibility check instead of a vanishing
+      *           terminal session.
+      ******************************************************************
+       01  CIDADAO-REGISTRO.
+           05  CID-ID                  PIC 9(9).
+           05  CID-IDADE               PIC 9(3).
+           05  CID-POD-VOTAR           PIC X(1).
+           05  CID-TIPO-VOTO           PIC X(1).
+           05  CID-CAT-A               PIC X(1).
+           05  CID-CAT-B               PIC X(1).
+           05  CID-FILA                PIC X(5).
