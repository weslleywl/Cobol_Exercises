@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: PARSUM
+      * Purpose:  PARIMPAR-RESUMO.DAT record layout - one summary line
+      *           per ParouImparBatch run, so the totals survive the
+      *           terminal session for later reporting.
+      ******************************************************************
+       01  PARIMPAR-SUMARIO.
+           05  PSM-DATA                PIC 9(8).
+           05  PSM-QTD-PAR             PIC 9(6).
+           05  PSM-QTD-IMPAR           PIC 9(6).
+           05  PSM-QTD-TOTAL           PIC 9(6).
