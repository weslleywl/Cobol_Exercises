@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: WGHTTBL
+      * Purpose:  WEIGHT-MASTER record layout - per Turma/Disciplina
+      *           bimester weighting used to drive the Media calc
+      *           instead of the hardcoded /4 divide. Weights are
+      *           percentages (WGT-P1 + WGT-P2 + WGT-P3 + WGT-P4 = 100).
+      ******************************************************************
+       01  WEIGHT-RECORD.
+           05  WGT-TURMA               PIC X(4).
+           05  WGT-DISCIPLINA          PIC X(4).
+           05  WGT-P1                  PIC 9(3).
+           05  WGT-P2                  PIC 9(3).
+           05  WGT-P3                  PIC 9(3).
+           05  WGT-P4                  PIC 9(3).
