@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Daily driver - CALLs the grading, eligibility and
+      *          parity batch programs in sequence so one job
+      *          submission handles the day's full workload instead
+      *          of three separate manual runs.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProcessamentoDiario.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       000-PRINCIPAL.
+            DISPLAY "PROCESSAMENTO DIARIO - INICIO".
+            DISPLAY " ".
+
+            DISPLAY "Chamando AprovadoouNaoBatch...".
+            CALL "AprovadoouNaoBatch" END-CALL.
+
+            DISPLAY "Chamando DirigireVotarBatch...".
+            CALL "DirigireVotarBatch" END-CALL.
+
+            DISPLAY "Chamando ParouImparBatch...".
+            CALL "ParouImparBatch" END-CALL.
+
+            DISPLAY " ".
+            DISPLAY "PROCESSAMENTO DIARIO - FIM".
+
+            STOP RUN.
+
+       END PROGRAM ProcessamentoDiario.
