@@ -0,0 +1,187 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch version of AprovadoouNao - grades an entire
+      *          class from a STUDENT-MASTER file in one run.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AprovadoouNaoBatch.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STU-ID.
+           SELECT WEIGHT-MASTER ASSIGN TO "PESOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PESOS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+       COPY STUMAST.
+
+       FD  WEIGHT-MASTER.
+       COPY WGHTTBL.
+
+       FD  AUDIT-LOG.
+       COPY AUDLOG.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WGHTWRK.
+
+       77   WRK-EOF PIC X(1) VALUE "N".
+       77   Media PIC 9(2)V99 VALUE ZERO.
+       77   WRK-MEDIA-FINAL PIC 9(2)V99 VALUE ZERO.
+       77   WRK-RESULTADO PIC X(10) VALUE SPACES.
+       77   WRK-QTD-APROVADOS PIC 9(5) VALUE ZERO.
+       77   WRK-QTD-REPROVADOS PIC 9(5) VALUE ZERO.
+       77   WRK-QTD-PENDENTES PIC 9(5) VALUE ZERO.
+       77   WRK-QTD-TOTAL PIC 9(5) VALUE ZERO.
+       77   WRK-FS-AUDITORIA PIC X(2) VALUE SPACES.
+       77   WRK-FS-PESOS PIC X(2) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       000-PRINCIPAL.
+            DISPLAY "SISTEMA - DE - APROVACAO - LOTE".
+            DISPLAY " ".
+
+            PERFORM 900-CARREGA-PESOS.
+
+            OPEN INPUT STUDENT-MASTER.
+            OPEN EXTEND AUDIT-LOG.
+            IF WRK-FS-AUDITORIA = "35"
+                OPEN OUTPUT AUDIT-LOG
+            END-IF.
+
+            PERFORM UNTIL WRK-EOF = "S"
+                READ STUDENT-MASTER
+                    AT END
+                        MOVE "S" TO WRK-EOF
+                    NOT AT END
+                        PERFORM 100-PROCESSA-ALUNO
+                END-READ
+            END-PERFORM.
+
+            CLOSE STUDENT-MASTER.
+            CLOSE AUDIT-LOG.
+
+            DISPLAY " ".
+            DISPLAY "TOTAL DE ALUNOS PROCESSADOS : " WRK-QTD-TOTAL.
+            DISPLAY "TOTAL DE APROVADOS          : " WRK-QTD-APROVADOS.
+            DISPLAY "TOTAL DE REPROVADOS         : " WRK-QTD-REPROVADOS.
+            DISPLAY "TOTAL DE PENDENTES (SEM REC): " WRK-QTD-PENDENTES.
+
+            GOBACK.
+
+       100-PROCESSA-ALUNO.
+            PERFORM 910-BUSCA-PESO.
+
+            COMPUTE Media ROUNDED =
+                (STU-N1 * WRK-P1-USAR + STU-N2 * WRK-P2-USAR +
+                 STU-N3 * WRK-P3-USAR + STU-N4 * WRK-P4-USAR) / 100.
+
+            ADD 1 TO WRK-QTD-TOTAL.
+            MOVE Media TO WRK-MEDIA-FINAL.
+
+            DISPLAY " ".
+            DISPLAY "Aluno : " STU-ID " - " STU-NOME.
+            DISPLAY "A sua media foi de : " Media.
+
+            IF Media >= 7
+                DISPLAY "Voce foi aprovado..."
+                DISPLAY "PARABENS !!!"
+                ADD 1 TO WRK-QTD-APROVADOS
+                MOVE "APROVADO" TO WRK-RESULTADO
+            ELSE IF Media >= 5
+                DISPLAY "Aluno ficou de recuperacao..."
+                IF STU-REC-STATUS = "S"
+                    COMPUTE WRK-MEDIA-FINAL ROUNDED =
+                        (Media + STU-REC-NOTA) / 2
+                    DISPLAY "Media final apos recuperacao : "
+                        WRK-MEDIA-FINAL
+                    IF WRK-MEDIA-FINAL >= 5
+                        DISPLAY "Voce foi aprovado..."
+                        DISPLAY "PARABENS !!!"
+                        ADD 1 TO WRK-QTD-APROVADOS
+                        MOVE "APROVADO" TO WRK-RESULTADO
+                    ELSE
+                        DISPLAY "Voce foi Reprovado !"
+                        ADD 1 TO WRK-QTD-REPROVADOS
+                        MOVE "REPROVADO" TO WRK-RESULTADO
+                    END-IF
+                ELSE
+                    DISPLAY "Nota de recuperacao ainda nao lancada."
+                    ADD 1 TO WRK-QTD-PENDENTES
+                    MOVE "PENDENTE" TO WRK-RESULTADO
+                END-IF
+            ELSE
+                DISPLAY "Voce foi Reprovado !"
+                ADD 1 TO WRK-QTD-REPROVADOS
+                MOVE "REPROVADO" TO WRK-RESULTADO
+            END-IF
+            END-IF.
+
+            MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATA.
+            MOVE STU-ID TO AUD-ALUNO-ID.
+            MOVE STU-NOME TO AUD-ALUNO-NOME.
+            MOVE STU-N1 TO AUD-N1.
+            MOVE STU-N2 TO AUD-N2.
+            MOVE STU-N3 TO AUD-N3.
+            MOVE STU-N4 TO AUD-N4.
+            MOVE Media TO AUD-MEDIA.
+            MOVE STU-REC-NOTA TO AUD-REC-NOTA.
+            MOVE WRK-MEDIA-FINAL TO AUD-MEDIA-FINAL.
+            MOVE WRK-RESULTADO TO AUD-RESULTADO.
+            WRITE AUDIT-RECORD.
+
+       900-CARREGA-PESOS.
+            OPEN INPUT WEIGHT-MASTER.
+
+            IF WRK-FS-PESOS NOT = "35"
+                PERFORM UNTIL WRK-PESO-QTD NOT < 50
+                    READ WEIGHT-MASTER
+                        AT END
+                            EXIT PERFORM
+                        NOT AT END
+                            ADD 1 TO WRK-PESO-QTD
+                            MOVE WGT-TURMA
+                                TO WRK-PESO-TURMA(WRK-PESO-QTD)
+                            MOVE WGT-DISCIPLINA
+                                TO WRK-PESO-DISCIPLINA(WRK-PESO-QTD)
+                            MOVE WGT-P1 TO WRK-PESO-P1(WRK-PESO-QTD)
+                            MOVE WGT-P2 TO WRK-PESO-P2(WRK-PESO-QTD)
+                            MOVE WGT-P3 TO WRK-PESO-P3(WRK-PESO-QTD)
+                            MOVE WGT-P4 TO WRK-PESO-P4(WRK-PESO-QTD)
+                    END-READ
+                END-PERFORM
+                CLOSE WEIGHT-MASTER
+            END-IF.
+
+       910-BUSCA-PESO.
+            MOVE 20 TO WRK-P1-USAR WRK-P2-USAR WRK-P3-USAR.
+            MOVE 40 TO WRK-P4-USAR.
+
+            IF WRK-PESO-QTD > 0
+                SET WRK-PESO-IDX TO 1
+                SEARCH WRK-PESO-TAB
+                    AT END
+                        CONTINUE
+                    WHEN WRK-PESO-TURMA(WRK-PESO-IDX) = STU-TURMA
+                     AND WRK-PESO-DISCIPLINA(WRK-PESO-IDX)
+                         = STU-DISCIPLINA
+                        MOVE WRK-PESO-P1(WRK-PESO-IDX) TO WRK-P1-USAR
+                        MOVE WRK-PESO-P2(WRK-PESO-IDX) TO WRK-P2-USAR
+                        MOVE WRK-PESO-P3(WRK-PESO-IDX) TO WRK-P3-USAR
+                        MOVE WRK-PESO-P4(WRK-PESO-IDX) TO WRK-P4-USAR
+                END-SEARCH
+            END-IF.
+
+       END PROGRAM AprovadoouNaoBatch.
