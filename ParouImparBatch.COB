@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch version of PARouIMPAR - classifies a whole
+      *          day's NUMEROS.DAT intake and prints/persists a
+      *          PAR x IMPAR summary instead of one DISPLAY per run.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ParouImparBatch.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS-FILE ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESUMO-FILE ASSIGN TO "PARIMPAR-RESUMO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RESUMO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMEROS-FILE.
+       COPY NUMREC.
+
+       FD  RESUMO-FILE.
+       COPY PARSUM.
+
+       WORKING-STORAGE SECTION.
+
+       77   WRK-EOF PIC X(1) VALUE "N".
+       77   WRK-DIVISAO PIC S9(6) VALUE ZEROES.
+       77   WRK-RESTO PIC S9(6) VALUE ZEROES.
+       77   WRK-QTD-PAR PIC 9(6) VALUE ZERO.
+       77   WRK-QTD-IMPAR PIC 9(6) VALUE ZERO.
+       77   WRK-QTD-TOTAL PIC 9(6) VALUE ZERO.
+       77   WRK-FS-RESUMO PIC X(2) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       000-PRINCIPAL.
+            DISPLAY "PAR OU IMPAR - LOTE".
+            DISPLAY " ".
+
+            OPEN INPUT NUMEROS-FILE.
+
+            PERFORM UNTIL WRK-EOF = "S"
+                READ NUMEROS-FILE
+                    AT END
+                        MOVE "S" TO WRK-EOF
+                    NOT AT END
+                        PERFORM 100-CLASSIFICA-NUMERO
+                END-READ
+            END-PERFORM.
+
+            CLOSE NUMEROS-FILE.
+
+            DISPLAY " ".
+            DISPLAY "TOTAL DE NUMEROS PROCESSADOS : " WRK-QTD-TOTAL.
+            DISPLAY "TOTAL PAR                    : " WRK-QTD-PAR.
+            DISPLAY "TOTAL IMPAR                  : " WRK-QTD-IMPAR.
+
+            PERFORM 900-GRAVA-RESUMO.
+
+            GOBACK.
+
+       100-CLASSIFICA-NUMERO.
+            DIVIDE NUM-VALOR BY 2 GIVING WRK-DIVISAO
+                REMAINDER WRK-RESTO.
+
+            ADD 1 TO WRK-QTD-TOTAL.
+
+            IF WRK-RESTO = 00
+                ADD 1 TO WRK-QTD-PAR
+            ELSE
+                ADD 1 TO WRK-QTD-IMPAR
+            END-IF.
+
+       900-GRAVA-RESUMO.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO PSM-DATA.
+            MOVE WRK-QTD-PAR TO PSM-QTD-PAR.
+            MOVE WRK-QTD-IMPAR TO PSM-QTD-IMPAR.
+            MOVE WRK-QTD-TOTAL TO PSM-QTD-TOTAL.
+
+            OPEN EXTEND RESUMO-FILE.
+            IF WRK-FS-RESUMO = "35"
+                OPEN OUTPUT RESUMO-FILE
+            END-IF.
+            WRITE PARIMPAR-SUMARIO.
+            CLOSE RESUMO-FILE.
+
+       END PROGRAM ParouImparBatch.
