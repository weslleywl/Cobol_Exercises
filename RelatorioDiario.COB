@@ -0,0 +1,174 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: End-of-day consolidated management report - pulls
+      *          together the AprovadoouNao audit log, the
+      *          DirigireVotar citizen registry and the ParouImpar
+      *          parity summary into one report instead of someone
+      *          tallying DISPLAY output by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RelatorioDiario.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+           SELECT CIDADAO-REGISTRO-FILE ASSIGN TO "CIDADAO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CID-ID
+               FILE STATUS IS WRK-FS-CIDADAO.
+           SELECT RESUMO-FILE ASSIGN TO "PARIMPAR-RESUMO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RESUMO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       COPY AUDLOG.
+
+       FD  CIDADAO-REGISTRO-FILE.
+       COPY CIDREG.
+
+       FD  RESUMO-FILE.
+       COPY PARSUM.
+
+       WORKING-STORAGE SECTION.
+
+       77   WRK-FS-AUDITORIA PIC X(2) VALUE SPACES.
+       77   WRK-FS-CIDADAO PIC X(2) VALUE SPACES.
+       77   WRK-FS-RESUMO PIC X(2) VALUE SPACES.
+       77   WRK-EOF PIC X(1) VALUE "N".
+       77   WRK-DATA-HOJE PIC 9(8) VALUE ZERO.
+
+       77   WRK-QTD-ALUNOS PIC 9(6) VALUE ZERO.
+       77   WRK-QTD-APROVADOS PIC 9(6) VALUE ZERO.
+       77   WRK-QTD-REPROVADOS PIC 9(6) VALUE ZERO.
+       77   WRK-QTD-PENDENTES PIC 9(6) VALUE ZERO.
+
+       77   WRK-QTD-CIDADAOS PIC 9(6) VALUE ZERO.
+       77   WRK-QTD-POD-VOTAR PIC 9(6) VALUE ZERO.
+       77   WRK-QTD-NAO-VOTAR PIC 9(6) VALUE ZERO.
+       77   WRK-QTD-CAT-A PIC 9(6) VALUE ZERO.
+       77   WRK-QTD-CAT-B PIC 9(6) VALUE ZERO.
+
+       77   WRK-QTD-NUMEROS PIC 9(6) VALUE ZERO.
+       77   WRK-QTD-PAR PIC 9(6) VALUE ZERO.
+       77   WRK-QTD-IMPAR PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       000-PRINCIPAL.
+            DISPLAY "RELATORIO CONSOLIDADO DO DIA".
+            DISPLAY " ".
+
+            ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+
+            PERFORM 100-LE-AUDITORIA.
+            PERFORM 200-LE-CIDADAOS.
+            PERFORM 300-LE-RESUMO-PARIMPAR.
+            PERFORM 900-IMPRIME-RELATORIO.
+
+            STOP RUN.
+
+       100-LE-AUDITORIA.
+            OPEN INPUT AUDIT-LOG.
+            IF WRK-FS-AUDITORIA = "35"
+                DISPLAY "AUDITORIA.DAT nao encontrado - ignorando."
+            ELSE
+                MOVE "N" TO WRK-EOF
+                PERFORM UNTIL WRK-EOF = "S"
+                    READ AUDIT-LOG
+                        AT END
+                            MOVE "S" TO WRK-EOF
+                        NOT AT END
+                            IF AUD-DATA = WRK-DATA-HOJE
+                                ADD 1 TO WRK-QTD-ALUNOS
+                                EVALUATE AUD-RESULTADO
+                                    WHEN "APROVADO"
+                                        ADD 1 TO WRK-QTD-APROVADOS
+                                    WHEN "PENDENTE"
+                                        ADD 1 TO WRK-QTD-PENDENTES
+                                    WHEN OTHER
+                                        ADD 1 TO WRK-QTD-REPROVADOS
+                                END-EVALUATE
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE AUDIT-LOG
+            END-IF.
+
+       200-LE-CIDADAOS.
+            OPEN INPUT CIDADAO-REGISTRO-FILE.
+            IF WRK-FS-CIDADAO = "35"
+                DISPLAY "CIDADAO.DAT nao encontrado - ignorando."
+            ELSE
+                MOVE "N" TO WRK-EOF
+                PERFORM UNTIL WRK-EOF = "S"
+                    READ CIDADAO-REGISTRO-FILE
+                        AT END
+                            MOVE "S" TO WRK-EOF
+                        NOT AT END
+                            ADD 1 TO WRK-QTD-CIDADAOS
+                            IF CID-POD-VOTAR = "S"
+                                ADD 1 TO WRK-QTD-POD-VOTAR
+                            ELSE
+                                ADD 1 TO WRK-QTD-NAO-VOTAR
+                            END-IF
+                            IF CID-CAT-A = "S"
+                                ADD 1 TO WRK-QTD-CAT-A
+                            END-IF
+                            IF CID-CAT-B = "S"
+                                ADD 1 TO WRK-QTD-CAT-B
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE CIDADAO-REGISTRO-FILE
+            END-IF.
+
+       300-LE-RESUMO-PARIMPAR.
+            OPEN INPUT RESUMO-FILE.
+            IF WRK-FS-RESUMO = "35"
+                DISPLAY "PARIMPAR-RESUMO.DAT nao encontrado"
+                    " - ignorando."
+            ELSE
+                MOVE "N" TO WRK-EOF
+                PERFORM UNTIL WRK-EOF = "S"
+                    READ RESUMO-FILE
+                        AT END
+                            MOVE "S" TO WRK-EOF
+                        NOT AT END
+                            IF PSM-DATA = WRK-DATA-HOJE
+                                ADD PSM-QTD-TOTAL TO WRK-QTD-NUMEROS
+                                ADD PSM-QTD-PAR TO WRK-QTD-PAR
+                                ADD PSM-QTD-IMPAR TO WRK-QTD-IMPAR
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE RESUMO-FILE
+            END-IF.
+
+       900-IMPRIME-RELATORIO.
+            DISPLAY " ".
+            DISPLAY "=== APROVADOOUNAO ===".
+            DISPLAY "Alunos processados hoje : " WRK-QTD-ALUNOS.
+            DISPLAY "Aprovados               : " WRK-QTD-APROVADOS.
+            DISPLAY "Reprovados              : " WRK-QTD-REPROVADOS.
+            DISPLAY "Pendentes (sem rec.)    : " WRK-QTD-PENDENTES.
+            DISPLAY " ".
+            DISPLAY "=== DIRIGIREVOTAR ===".
+            DISPLAY "Cidadaos registrados    : " WRK-QTD-CIDADAOS.
+            DISPLAY "Podem votar             : " WRK-QTD-POD-VOTAR.
+            DISPLAY "Nao podem votar         : " WRK-QTD-NAO-VOTAR.
+            DISPLAY "Habilitados categoria A : " WRK-QTD-CAT-A.
+            DISPLAY "Habilitados categoria B : " WRK-QTD-CAT-B.
+            DISPLAY " ".
+            DISPLAY "=== PAROUIMPAR ===".
+            DISPLAY "Numeros processados hoje: " WRK-QTD-NUMEROS.
+            DISPLAY "Total PAR               : " WRK-QTD-PAR.
+            DISPLAY "Total IMPAR             : " WRK-QTD-IMPAR.
+
+       END PROGRAM RelatorioDiario.
