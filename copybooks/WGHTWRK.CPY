@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: WGHTWRK
+      * Purpose:  WORKING-STORAGE table that holds the WEIGHT-MASTER
+      *           contents in memory plus the weights picked for the
+      *           student currently being graded. Default weighting
+      *           (20/20/20/40) applies when no Turma/Disciplina match
+      *           is found on PESOS.DAT.
+      ******************************************************************
+       01  WRK-TABELA-PESOS.
+           05  WRK-PESO-QTD            PIC 9(3) VALUE ZERO.
+           05  WRK-PESO-TAB OCCURS 50 TIMES INDEXED BY WRK-PESO-IDX.
+               10  WRK-PESO-TURMA        PIC X(4).
+               10  WRK-PESO-DISCIPLINA   PIC X(4).
+               10  WRK-PESO-P1           PIC 9(3).
+               10  WRK-PESO-P2           PIC 9(3).
+               10  WRK-PESO-P3           PIC 9(3).
+               10  WRK-PESO-P4           PIC 9(3).
+
+       77  WRK-P1-USAR                 PIC 9(3) VALUE 20.
+       77  WRK-P2-USAR                 PIC 9(3) VALUE 20.
+       77  WRK-P3-USAR                 PIC 9(3) VALUE 20.
+       77  WRK-P4-USAR                 PIC 9(3) VALUE 40.
