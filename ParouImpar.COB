@@ -10,17 +10,23 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-       77   WRK-NUMERO PIC 9(2) VALUE ZEROES.
-       77   WRK-DIVISAO PIC 9(2) VALUE ZEROES.
-       77   WRK-RESTO PIC 9(2) VALUE ZEROES.
+       77   WRK-NUMERO PIC S9(6) VALUE ZEROES.
+       77   WRK-DIVISAO PIC S9(6) VALUE ZEROES.
+       77   WRK-RESTO PIC S9(6) VALUE ZEROES.
+       77   WRK-ENTRADA PIC X(7) VALUE SPACES.
+       77   WRK-TESTE PIC S9(4) VALUE ZERO.
+       77   WRK-NUMERO-CALC PIC S9(7) VALUE ZERO.
+       77   WRK-VALIDO PIC X(1) VALUE "N".
 
        PROCEDURE DIVISION.
 
+       000-PRINCIPAL.
             DISPLAY "PAR OU IMPAR".
             DISPLAY " ".
 
             DISPLAY "Digite seu Numero : ".
-            ACCEPT WRK-NUMERO.
+            PERFORM 800-LE-NUMERO.
+
             DIVIDE WRK-NUMERO BY 2 GIVING  WRK-DIVISAO REMAINDER WRK-RES
       -     TO.
             IF WRK-RESTO = 00
@@ -31,4 +37,24 @@
 
             STOP RUN.
 
+       800-LE-NUMERO.
+            MOVE "N" TO WRK-VALIDO.
+            PERFORM UNTIL WRK-VALIDO = "S"
+                ACCEPT WRK-ENTRADA
+                COMPUTE WRK-TESTE = FUNCTION TEST-NUMVAL(WRK-ENTRADA)
+                IF WRK-TESTE = 0
+                    MOVE FUNCTION NUMVAL(WRK-ENTRADA) TO WRK-NUMERO-CALC
+                    IF WRK-NUMERO-CALC >= -999999
+                       AND WRK-NUMERO-CALC <= 999999
+                        MOVE WRK-NUMERO-CALC TO WRK-NUMERO
+                        MOVE "S" TO WRK-VALIDO
+                    ELSE
+                        DISPLAY
+                      "Valor fora da faixa aceita (-999999 a 999999) : "
+                    END-IF
+                ELSE
+                    DISPLAY "Valor invalido - digite um numero : "
+                END-IF
+            END-PERFORM.
+
        END PROGRAM PARouIMPAR.
