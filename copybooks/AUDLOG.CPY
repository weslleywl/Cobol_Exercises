@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: AUDLOG
+      * Purpose:  AUDITORIA.DAT record layout - one line per grading
+      *           run (interactive or batch) so a dispute can be
+      *           traced back to exactly what was entered/computed.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-DATA                PIC 9(8).
+           05  AUD-ALUNO-ID            PIC X(6).
+           05  AUD-ALUNO-NOME          PIC X(30).
+           05  AUD-N1                  PIC 9(2)V99.
+           05  AUD-N2                  PIC 9(2)V99.
+           05  AUD-N3                  PIC 9(2)V99.
+           05  AUD-N4                  PIC 9(2)V99.
+           05  AUD-MEDIA               PIC 9(2)V99.
+           05  AUD-REC-NOTA            PIC 9(2)V99.
+           05  AUD-MEDIA-FINAL         PIC 9(2)V99.
+           05  AUD-RESULTADO           PIC X(10).
