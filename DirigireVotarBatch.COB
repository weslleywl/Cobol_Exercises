@@ -0,0 +1,223 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch version of DirigireVotar - runs
+      *          eligibility determination against the full citizen
+      *          intake file and checkpoints its position so an
+      *          abended run can restart without reprocessing
+      *          citizens already registered.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DirigireVotarBatch.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIDADAO-INTAKE ASSIGN TO "CIDADAO-INTAKE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CIDADAO-REGISTRO-FILE ASSIGN TO "CIDADAO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CID-ID
+               FILE STATUS IS WRK-FS-CIDADAO.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CHECKPOINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CIDADAO-INTAKE.
+       COPY CIDINTK.
+
+       FD  CIDADAO-REGISTRO-FILE.
+       COPY CIDREG.
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPT.
+
+       WORKING-STORAGE SECTION.
+
+       77   WRK-EOF PIC X(1) VALUE "N".
+       77   WRK-AGE PIC 9(3) VALUE ZERO.
+       77   WRK-AGE-CALC PIC S9(4) VALUE ZERO.
+       77   WRK-DT-REF PIC 9(8) VALUE ZERO.
+       77   WRK-DIVISAO PIC S9(9) VALUE ZERO.
+       77   WRK-RESTO PIC S9(9) VALUE ZERO.
+       77   WRK-ULTIMO-ID-CKPT PIC 9(9) VALUE ZERO.
+       77   WRK-QTD-PROCESSADOS PIC 9(9) VALUE ZERO.
+       77   WRK-CKPT-EXISTE PIC X(1) VALUE "N".
+       77   WRK-CID-EXISTE PIC X(1) VALUE "N".
+       77   WRK-FS-CIDADAO PIC X(2) VALUE SPACES.
+       77   WRK-FS-CHECKPOINT PIC X(2) VALUE SPACES.
+       78   WRK-INTERVALO-CKPT VALUE 100.
+
+       PROCEDURE DIVISION.
+
+       000-PRINCIPAL.
+            DISPLAY "DIRIGIR e VOTAR - LOTE NOTURNO".
+            DISPLAY " ".
+
+            ACCEPT WRK-DT-REF FROM DATE YYYYMMDD.
+
+            PERFORM 800-LE-CHECKPOINT.
+
+            OPEN INPUT CIDADAO-INTAKE.
+            OPEN I-O CIDADAO-REGISTRO-FILE.
+            IF WRK-FS-CIDADAO = "35"
+                OPEN OUTPUT CIDADAO-REGISTRO-FILE
+                CLOSE CIDADAO-REGISTRO-FILE
+                OPEN I-O CIDADAO-REGISTRO-FILE
+            END-IF.
+
+            IF WRK-ULTIMO-ID-CKPT > 0
+                DISPLAY "Retomando apos o cidadao : "
+                    WRK-ULTIMO-ID-CKPT
+                PERFORM 810-AVANCA-ATE-CHECKPOINT
+            END-IF.
+
+            PERFORM UNTIL WRK-EOF = "S"
+                READ CIDADAO-INTAKE
+                    AT END
+                        MOVE "S" TO WRK-EOF
+                    NOT AT END
+                        PERFORM 100-PROCESSA-CIDADAO
+                END-READ
+            END-PERFORM.
+
+            CLOSE CIDADAO-INTAKE.
+            CLOSE CIDADAO-REGISTRO-FILE.
+
+            DISPLAY " ".
+            DISPLAY "TOTAL DE CIDADAOS PROCESSADOS : "
+                WRK-QTD-PROCESSADOS.
+
+            PERFORM 860-LIMPA-CHECKPOINT.
+
+            GOBACK.
+
+       100-PROCESSA-CIDADAO.
+      *    Idade eh obtida subtraindo as datas no formato AAAAMMDD e
+      *    truncando o resultado - o "emprestimo" entre os grupos de
+      *    MM e DD resolve aniversarios ainda nao alcancados no ano.
+            COMPUTE WRK-AGE-CALC = (WRK-DT-REF - CIN-DT-NASC) / 10000.
+
+            MOVE CIN-ID TO WRK-ULTIMO-ID-CKPT.
+
+            IF WRK-AGE-CALC < 0 OR WRK-AGE-CALC > 130
+                DISPLAY "Cidadao " CIN-ID
+                    " - data de nascimento invalida, registro"
+                    " ignorado."
+            ELSE
+                MOVE WRK-AGE-CALC TO WRK-AGE
+                MOVE CIN-ID TO CID-ID
+                READ CIDADAO-REGISTRO-FILE
+                    INVALID KEY
+                        MOVE "N" TO WRK-CID-EXISTE
+                    NOT INVALID KEY
+                        MOVE "S" TO WRK-CID-EXISTE
+                END-READ
+                MOVE CIN-ID TO CID-ID
+                MOVE WRK-AGE TO CID-IDADE
+                IF WRK-AGE < 16
+                    MOVE "N" TO CID-POD-VOTAR
+                    MOVE "N" TO CID-TIPO-VOTO
+                ELSE
+                    MOVE "S" TO CID-POD-VOTAR
+                    IF WRK-AGE < 18 OR WRK-AGE > 70
+                        MOVE "O" TO CID-TIPO-VOTO
+                    ELSE
+                        MOVE "M" TO CID-TIPO-VOTO
+                    END-IF
+                END-IF
+                IF WRK-AGE < 18
+                    MOVE "N" TO CID-CAT-A
+                    MOVE "N" TO CID-CAT-B
+                ELSE
+                    MOVE "S" TO CID-CAT-A
+                    MOVE "S" TO CID-CAT-B
+                END-IF
+
+      *        Fila de atendimento eh definida pela paridade do numero
+      *        do cidadao, na mesma logica de DIVIDE ... REMAINDER do
+      *        PARouIMPAR.
+                DIVIDE CIN-ID BY 2 GIVING WRK-DIVISAO
+                    REMAINDER WRK-RESTO
+                IF WRK-RESTO = 0
+                    MOVE "MANHA" TO CID-FILA
+                ELSE
+                    MOVE "TARDE" TO CID-FILA
+                END-IF
+
+                IF WRK-CID-EXISTE = "S"
+                    REWRITE CIDADAO-REGISTRO
+                        INVALID KEY
+                            DISPLAY "Erro ao regravar cidadao "
+                                CIN-ID
+                    END-REWRITE
+                ELSE
+                    WRITE CIDADAO-REGISTRO
+                        INVALID KEY
+                            DISPLAY "Erro ao gravar cidadao " CIN-ID
+                    END-WRITE
+                END-IF
+
+                ADD 1 TO WRK-QTD-PROCESSADOS
+
+                IF FUNCTION MOD(WRK-QTD-PROCESSADOS, WRK-INTERVALO-CKPT)
+                    = 0
+                    PERFORM 850-GRAVA-CHECKPOINT
+                END-IF
+            END-IF.
+
+       800-LE-CHECKPOINT.
+            MOVE ZERO TO WRK-ULTIMO-ID-CKPT.
+            MOVE ZERO TO WRK-QTD-PROCESSADOS.
+
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WRK-FS-CHECKPOINT = "35"
+                MOVE "N" TO WRK-CKPT-EXISTE
+            ELSE
+                READ CHECKPOINT-FILE
+                    AT END
+                        MOVE "N" TO WRK-CKPT-EXISTE
+                    NOT AT END
+                        MOVE "S" TO WRK-CKPT-EXISTE
+                        MOVE CKP-ULTIMO-ID TO WRK-ULTIMO-ID-CKPT
+                        MOVE CKP-QTD-PROCESSADOS
+                            TO WRK-QTD-PROCESSADOS
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       810-AVANCA-ATE-CHECKPOINT.
+            PERFORM UNTIL WRK-EOF = "S"
+                READ CIDADAO-INTAKE
+                    AT END
+                        MOVE "S" TO WRK-EOF
+                    NOT AT END
+                        IF CIN-ID > WRK-ULTIMO-ID-CKPT
+                            PERFORM 100-PROCESSA-CIDADAO
+                            EXIT PERFORM
+                        END-IF
+                END-READ
+            END-PERFORM.
+
+       850-GRAVA-CHECKPOINT.
+            MOVE WRK-ULTIMO-ID-CKPT TO CKP-ULTIMO-ID.
+            MOVE WRK-QTD-PROCESSADOS TO CKP-QTD-PROCESSADOS.
+
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+
+       860-LIMPA-CHECKPOINT.
+      *    O lote roda contra o intake completo todas as noites - o
+      *    checkpoint so deve sobreviver a uma pane no meio do
+      *    processamento, nunca a uma execucao concluida, senao os
+      *    cidadaos que mudarem de faixa etaria entre uma noite e
+      *    outra jamais seriam reprocessados.
+            MOVE ZERO TO WRK-ULTIMO-ID-CKPT.
+            MOVE ZERO TO WRK-QTD-PROCESSADOS.
+            PERFORM 850-GRAVA-CHECKPOINT.
+
+       END PROGRAM DirigireVotarBatch.
