@@ -6,40 +6,179 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AprovadoouNao.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WEIGHT-MASTER ASSIGN TO "PESOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PESOS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  WEIGHT-MASTER.
+       COPY WGHTTBL.
+
+       FD  AUDIT-LOG.
+       COPY AUDLOG.
+
        WORKING-STORAGE SECTION.
 
+       COPY WGHTWRK.
+
        77   N1 PIC 9(2)V99    VALUE ZERO.
        77   N2 PIC 9(2)V99    VALUE ZERO.
        77   N3 PIC 9(2)V99    VALUE ZERO.
        77   N4 PIC 9(2)V99    VALUE ZERO.
        77   Media PIC 9(2)V99 VALUE ZERO.
+       77   WRK-TURMA PIC X(4) VALUE SPACES.
+       77   WRK-DISCIPLINA PIC X(4) VALUE SPACES.
+       77   WRK-REC-NOTA PIC 9(2)V99 VALUE ZERO.
+       77   WRK-MEDIA-FINAL PIC 9(2)V99 VALUE ZERO.
+       77   WRK-ALUNO-ID PIC X(6) VALUE SPACES.
+       77   WRK-ALUNO-NOME PIC X(30) VALUE SPACES.
+       77   WRK-RESULTADO PIC X(10) VALUE SPACES.
+       77   WRK-NOTA-ENTRADA PIC X(4) VALUE SPACES.
+       77   WRK-NOTA-VALOR PIC 9(2)V99 VALUE ZERO.
+       77   WRK-VALIDO PIC X(1) VALUE "N".
+       77   WRK-FS-AUDITORIA PIC X(2) VALUE SPACES.
+       77   WRK-FS-PESOS PIC X(2) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
+       000-PRINCIPAL.
             DISPLAY "SISTEMA - DE - APROVACAO".
             DISPLAY " ".
+            DISPLAY "Digite a matricula do aluno : ".
+            ACCEPT WRK-ALUNO-ID.
+            DISPLAY "Digite o nome do aluno : ".
+            ACCEPT WRK-ALUNO-NOME.
+            DISPLAY "Digite a turma : ".
+            ACCEPT WRK-TURMA.
+            DISPLAY "Digite a disciplina : ".
+            ACCEPT WRK-DISCIPLINA.
             DISPLAY "Digite a nota do primeiro bimestre : ".
-            ACCEPT N1.
+            PERFORM 800-LE-NOTA.
+            MOVE WRK-NOTA-VALOR TO N1.
             DISPLAY "Digite a nota do segundo bimestre : ".
-            ACCEPT N2.
+            PERFORM 800-LE-NOTA.
+            MOVE WRK-NOTA-VALOR TO N2.
             DISPLAY "Digite a nota do terceiro bimestre : ".
-            ACCEPT N3.
+            PERFORM 800-LE-NOTA.
+            MOVE WRK-NOTA-VALOR TO N3.
             DISPLAY "Digite a nota do quarto bimestre : ".
-            ACCEPT N4.
+            PERFORM 800-LE-NOTA.
+            MOVE WRK-NOTA-VALOR TO N4.
+
+            OPEN INPUT WEIGHT-MASTER
+            IF WRK-FS-PESOS NOT = "35"
+                PERFORM UNTIL WRK-PESO-QTD NOT < 50
+                    READ WEIGHT-MASTER
+                        AT END
+                            EXIT PERFORM
+                        NOT AT END
+                            ADD 1 TO WRK-PESO-QTD
+                            MOVE WGT-TURMA
+                                TO WRK-PESO-TURMA(WRK-PESO-QTD)
+                            MOVE WGT-DISCIPLINA
+                                TO WRK-PESO-DISCIPLINA(WRK-PESO-QTD)
+                            MOVE WGT-P1 TO WRK-PESO-P1(WRK-PESO-QTD)
+                            MOVE WGT-P2 TO WRK-PESO-P2(WRK-PESO-QTD)
+                            MOVE WGT-P3 TO WRK-PESO-P3(WRK-PESO-QTD)
+                            MOVE WGT-P4 TO WRK-PESO-P4(WRK-PESO-QTD)
+                    END-READ
+                END-PERFORM
+                CLOSE WEIGHT-MASTER
+            END-IF.
 
-            COMPUTE Media = (N1 + N2 + N3 + N4) / 4.
+            IF WRK-PESO-QTD > 0
+                SET WRK-PESO-IDX TO 1
+                SEARCH WRK-PESO-TAB
+                    AT END
+                        CONTINUE
+                    WHEN WRK-PESO-TURMA(WRK-PESO-IDX) = WRK-TURMA
+                     AND WRK-PESO-DISCIPLINA(WRK-PESO-IDX)
+                         = WRK-DISCIPLINA
+                        MOVE WRK-PESO-P1(WRK-PESO-IDX) TO WRK-P1-USAR
+                        MOVE WRK-PESO-P2(WRK-PESO-IDX) TO WRK-P2-USAR
+                        MOVE WRK-PESO-P3(WRK-PESO-IDX) TO WRK-P3-USAR
+                        MOVE WRK-PESO-P4(WRK-PESO-IDX) TO WRK-P4-USAR
+                END-SEARCH
+            END-IF.
+
+            COMPUTE Media ROUNDED =
+                (N1 * WRK-P1-USAR + N2 * WRK-P2-USAR +
+                 N3 * WRK-P3-USAR + N4 * WRK-P4-USAR) / 100.
 
             DISPLAY "A sua media foi de : "Media.
 
+            MOVE Media TO WRK-MEDIA-FINAL.
+
             IF Media >= 7
               DISPLAY "Voce foi aprovado..."
               DISPLAY "PARABENS !!!"
+              MOVE "APROVADO" TO WRK-RESULTADO
+            ELSE IF Media >= 5
+              DISPLAY "Voce ficou de recuperacao..."
+              DISPLAY "Digite a nota da prova de recuperacao : "
+              PERFORM 800-LE-NOTA
+              MOVE WRK-NOTA-VALOR TO WRK-REC-NOTA
+              COMPUTE WRK-MEDIA-FINAL ROUNDED =
+                  (Media + WRK-REC-NOTA) / 2
+              DISPLAY "Sua media final apos recuperacao foi de : "
+                  WRK-MEDIA-FINAL
+              IF WRK-MEDIA-FINAL >= 5
+                DISPLAY "Voce foi aprovado..."
+                DISPLAY "PARABENS !!!"
+                MOVE "APROVADO" TO WRK-RESULTADO
+              ELSE
+                DISPLAY "Voce foi Reprovado !"
+                MOVE "REPROVADO" TO WRK-RESULTADO
+              END-IF
             ELSE
               DISPLAY "Voce foi Reprovado !"
+              MOVE "REPROVADO" TO WRK-RESULTADO
             END-IF
+            END-IF.
+
+            MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATA.
+            MOVE WRK-ALUNO-ID TO AUD-ALUNO-ID.
+            MOVE WRK-ALUNO-NOME TO AUD-ALUNO-NOME.
+            MOVE N1 TO AUD-N1.
+            MOVE N2 TO AUD-N2.
+            MOVE N3 TO AUD-N3.
+            MOVE N4 TO AUD-N4.
+            MOVE Media TO AUD-MEDIA.
+            MOVE WRK-REC-NOTA TO AUD-REC-NOTA.
+            MOVE WRK-MEDIA-FINAL TO AUD-MEDIA-FINAL.
+            MOVE WRK-RESULTADO TO AUD-RESULTADO.
+
+            OPEN EXTEND AUDIT-LOG.
+            IF WRK-FS-AUDITORIA = "35"
+                OPEN OUTPUT AUDIT-LOG
+            END-IF.
+            WRITE AUDIT-RECORD.
+            CLOSE AUDIT-LOG.
 
             STOP RUN.
 
+       800-LE-NOTA.
+            MOVE "N" TO WRK-VALIDO.
+            PERFORM UNTIL WRK-VALIDO = "S"
+                ACCEPT WRK-NOTA-ENTRADA
+                IF WRK-NOTA-ENTRADA IS NUMERIC
+                    MOVE WRK-NOTA-ENTRADA TO WRK-NOTA-VALOR
+                    IF WRK-NOTA-VALOR <= 10.00
+                        MOVE "S" TO WRK-VALIDO
+                    ELSE
+                        DISPLAY
+                         "Nota invalida - deve estar entre 0 e 10 : "
+                    END-IF
+                ELSE
+                    DISPLAY "Valor nao numerico - digite novamente : "
+                END-IF
+            END-PERFORM.
+
        END PROGRAM AprovadoouNao.
