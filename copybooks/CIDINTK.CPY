@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CIDINTK
+      * Purpose:  Nightly citizen intake record read by
+      *           DirigireVotarBatch - assumed sorted ascending by
+      *           CIN-ID so the checkpoint restart can skip forward.
+      ******************************************************************
+       01  CIDADAO-INTAKE-REC.
+           05  CIN-ID                  PIC 9(9).
+           05  CIN-DT-NASC             PIC 9(8).
