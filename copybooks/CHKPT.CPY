@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: CHKPT
+      * Purpose:  Checkpoint record for DirigireVotarBatch - last
+      *           citizen Id processed plus a running count, so an
+      *           abended overnight run can restart without
+      *           reprocessing (and re-registering) citizens already
+      *           done.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKP-ULTIMO-ID           PIC 9(9).
+           05  CKP-QTD-PROCESSADOS     PIC 9(9).
