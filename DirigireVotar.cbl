@@ -6,30 +6,180 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DirigireVotar.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIDADAO-REGISTRO-FILE ASSIGN TO "CIDADAO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CID-ID
+               FILE STATUS IS WRK-FS-CIDADAO.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CIDADAO-REGISTRO-FILE.
+       COPY CIDREG.
+
        WORKING-STORAGE SECTION.
 
-       77   WRK-AGE PIC 9(2) VALUE ZERO.
+       77   WRK-AGE PIC 9(3) VALUE ZERO.
+       77   WRK-AGE-CALC PIC S9(4) VALUE ZERO.
+       77   WRK-CID-ID PIC 9(9) VALUE ZERO.
+       77   WRK-DT-NASC PIC 9(8) VALUE ZERO.
+       77   WRK-DT-REF PIC 9(8) VALUE ZERO.
+       77   WRK-DIVISAO PIC S9(9) VALUE ZERO.
+       77   WRK-RESTO PIC S9(9) VALUE ZERO.
+       77   WRK-DT-ENTRADA PIC X(8) VALUE SPACES.
+       77   WRK-CID-ENTRADA PIC X(9) VALUE SPACES.
+       77   WRK-DT-REF-ENTRADA PIC X(8) VALUE SPACES.
+       77   WRK-VALIDO PIC X(1) VALUE "N".
+       77   WRK-FS-CIDADAO PIC X(2) VALUE SPACES.
+       77   WRK-CID-EXISTE PIC X(1) VALUE "N".
 
        PROCEDURE DIVISION.
 
+       000-PRINCIPAL.
             DISPLAY "DIRIGIR e VOTAR".
             DISPLAY " ".
-            DISPLAY "Digite a sua idade : ".
-            ACCEPT WRK-AGE.
+            DISPLAY "Digite o numero do cidadao : ".
+            PERFORM 780-LE-CID-ID.
+            DISPLAY "Digite a data de referencia (AAAAMMDD) : ".
+            PERFORM 790-LE-DATA-REF.
+
+            DISPLAY "Digite a data de nascimento (AAAAMMDD) : ".
+            PERFORM 800-LE-DATA-NASCIMENTO.
+
             IF WRK-AGE < 16
                  DISPLAY "Voce nao pode Votar nem Dirigir..."
                  DISPLAY "Pois eh menor que 16 anos !"
                  ELSE IF WRK-AGE < 18
-                       DISPLAY "Voce pode votar !"
+                       DISPLAY "Voce pode votar ! (Voto opcional)"
                        DISPLAY "Mas nao pode dirigir..."
+                 ELSE IF WRK-AGE > 70
+                       DISPLAY "Voce ja pode Votar ! (Voto opcional)"
+                       DISPLAY "E ja pode Dirigir nas categorias A e B"
                  ELSE
-                     DISPLAY "Voce ja pode Votar !"
-                     DISPLAY "E Voce ja pode Dirigir !"
+                     DISPLAY "Voce ja pode Votar ! (Voto obrigatorio)"
+                     DISPLAY "E ja pode Dirigir nas categorias A e B"
                      DISPLAY "Pois eh maior que 18 anos..."
                  END-IF
-            END-IF
+                 END-IF
+            END-IF.
+
+            OPEN I-O CIDADAO-REGISTRO-FILE.
+            IF WRK-FS-CIDADAO = "35"
+                OPEN OUTPUT CIDADAO-REGISTRO-FILE
+                CLOSE CIDADAO-REGISTRO-FILE
+                OPEN I-O CIDADAO-REGISTRO-FILE
+            END-IF.
+
+            MOVE WRK-CID-ID TO CID-ID.
+            READ CIDADAO-REGISTRO-FILE
+                INVALID KEY
+                    MOVE "N" TO WRK-CID-EXISTE
+                NOT INVALID KEY
+                    MOVE "S" TO WRK-CID-EXISTE
+            END-READ.
+
+            MOVE WRK-CID-ID TO CID-ID.
+            MOVE WRK-AGE TO CID-IDADE.
+            IF WRK-AGE < 16
+                MOVE "N" TO CID-POD-VOTAR
+                MOVE "N" TO CID-TIPO-VOTO
+            ELSE
+                MOVE "S" TO CID-POD-VOTAR
+                IF WRK-AGE < 18 OR WRK-AGE > 70
+                    MOVE "O" TO CID-TIPO-VOTO
+                ELSE
+                    MOVE "M" TO CID-TIPO-VOTO
+                END-IF
+            END-IF.
+            IF WRK-AGE < 18
+                MOVE "N" TO CID-CAT-A
+                MOVE "N" TO CID-CAT-B
+            ELSE
+                MOVE "S" TO CID-CAT-A
+                MOVE "S" TO CID-CAT-B
+            END-IF.
+
+      *    Fila de atendimento eh definida pela paridade do numero do
+      *    cidadao, na mesma logica de DIVIDE ... REMAINDER do
+      *    PARouIMPAR.
+            DIVIDE WRK-CID-ID BY 2 GIVING WRK-DIVISAO
+                REMAINDER WRK-RESTO.
+            IF WRK-RESTO = 0
+                MOVE "MANHA" TO CID-FILA
+            ELSE
+                MOVE "TARDE" TO CID-FILA
+            END-IF.
+
+            IF WRK-CID-EXISTE = "S"
+                REWRITE CIDADAO-REGISTRO
+                    INVALID KEY
+                        DISPLAY "Erro ao regravar o cidadao !"
+                END-REWRITE
+            ELSE
+                WRITE CIDADAO-REGISTRO
+                    INVALID KEY
+                        DISPLAY "Erro ao gravar o cidadao !"
+                END-WRITE
+            END-IF.
+            CLOSE CIDADAO-REGISTRO-FILE.
+
             STOP RUN.
 
+       780-LE-CID-ID.
+            MOVE "N" TO WRK-VALIDO.
+            PERFORM UNTIL WRK-VALIDO = "S"
+                ACCEPT WRK-CID-ENTRADA
+                IF WRK-CID-ENTRADA IS NUMERIC
+                    MOVE WRK-CID-ENTRADA TO WRK-CID-ID
+                    MOVE "S" TO WRK-VALIDO
+                ELSE
+                    DISPLAY "Valor nao numerico - digite novamente : "
+                END-IF
+            END-PERFORM.
+
+       790-LE-DATA-REF.
+            MOVE "N" TO WRK-VALIDO.
+            PERFORM UNTIL WRK-VALIDO = "S"
+                ACCEPT WRK-DT-REF-ENTRADA
+                IF WRK-DT-REF-ENTRADA = SPACES
+                   OR WRK-DT-REF-ENTRADA = ZEROS
+                    ACCEPT WRK-DT-REF FROM DATE YYYYMMDD
+                    MOVE "S" TO WRK-VALIDO
+                ELSE
+                    IF WRK-DT-REF-ENTRADA IS NUMERIC
+                        MOVE WRK-DT-REF-ENTRADA TO WRK-DT-REF
+                        MOVE "S" TO WRK-VALIDO
+                    ELSE
+                        DISPLAY
+                            "Valor nao numerico - digite novamente : "
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+       800-LE-DATA-NASCIMENTO.
+      *    Idade eh obtida subtraindo as datas no formato AAAAMMDD e
+      *    truncando o resultado - o "emprestimo" entre os grupos de
+      *    MM e DD resolve aniversarios ainda nao alcancados no ano.
+            MOVE "N" TO WRK-VALIDO.
+            PERFORM UNTIL WRK-VALIDO = "S"
+                ACCEPT WRK-DT-ENTRADA
+                IF WRK-DT-ENTRADA IS NUMERIC
+                    MOVE WRK-DT-ENTRADA TO WRK-DT-NASC
+                    COMPUTE WRK-AGE-CALC =
+                        (WRK-DT-REF - WRK-DT-NASC) / 10000
+                    IF WRK-AGE-CALC >= 0 AND WRK-AGE-CALC <= 130
+                        MOVE WRK-AGE-CALC TO WRK-AGE
+                        MOVE "S" TO WRK-VALIDO
+                    ELSE
+                        DISPLAY
+                    "Data invalida - idade fora da faixa aceita : "
+                    END-IF
+                ELSE
+                    DISPLAY "Valor nao numerico - digite novamente : "
+                END-IF
+            END-PERFORM.
+
        END PROGRAM DirigireVotar.
