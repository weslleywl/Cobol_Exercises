@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: STUMAST
+      * Purpose:  STUDENT-MASTER record layout shared by AprovadoouNao
+      *           and its batch variants.
+      ******************************************************************
+       01  STUDENT-RECORD.
+           05  STU-ID                  PIC X(6).
+           05  STU-NOME                PIC X(30).
+           05  STU-TURMA               PIC X(4).
+           05  STU-DISCIPLINA          PIC X(4).
+           05  STU-N1                  PIC 9(2)V99.
+           05  STU-N2                  PIC 9(2)V99.
+           05  STU-N3                  PIC 9(2)V99.
+           05  STU-N4                  PIC 9(2)V99.
+           05  STU-REC-NOTA            PIC 9(2)V99.
+           05  STU-REC-STATUS          PIC X(1).
+      *        "S" = nota de recuperacao ja lancada, "N"/space = aluno
+      *        ainda nao fez a prova de recuperacao (NAO confundir
+      *        com nota zero).
